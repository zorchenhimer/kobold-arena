@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONSTER-REPORT.
+
+      * standalone report over MONSTERS.INC: counts and average
+      * ATK/SP-ATK/DEF/SP-DEF per MF-NAME/MF-TYPE, for the most recent
+      * session only. MONSTERS.INC is a rolling log (see KOBOLD-ARENA's
+      * OPEN-MONSTER-LOG) with a session-marker line written at the
+      * start of every run, so the running tally is reset every time a
+      * marker is seen -- by EOF only the last session's monsters
+      * remain tallied.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONSTERS ASSIGN TO 'MONSTERS.INC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD MONSTERS.
+       01 MONSTER-FILE.
+           05 FILLER-01    PIC X(6).
+           05 MF-TYPE      PIC X(5).
+           05 FILLER-02    PIC X(7).
+           05 MF-NAME      PIC X(20).
+           05 FILLER-03    PIC X(6).
+           05 MF-ATTACK    PIC 9(2).
+           05 FILLER-04    PIC X(9).
+           05 MF-SPATTACK  PIC 9(2).
+           05 FILLER-05    PIC X(6).
+           05 MF-DEFENSE   PIC 9(2).
+           05 FILLER-06    PIC X(9).
+           05 MF-SPDEFENSE PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       77 FS PIC XX.
+
+       77 WS-EOF-FLAG PIC X VALUE "N".
+                   88 IS-EOF VALUE "Y".
+
+      * per MF-NAME/MF-TYPE running totals
+       77 RPT-COUNT PIC 99 VALUE 0.
+       01 RPT-TABLE.
+           05 RPT-ENTRY OCCURS 20 TIMES INDEXED BY RPT-IDX.
+               10 RPT-NAME       PIC X(20).
+               10 RPT-TYPE       PIC X(5).
+               10 RPT-TALLY      PIC 9(5).
+               10 RPT-SUM-ATK    PIC 9(7).
+               10 RPT-SUM-SPATK  PIC 9(7).
+               10 RPT-SUM-DEF    PIC 9(7).
+               10 RPT-SUM-SPDEF  PIC 9(7).
+
+       77 RPT-FOUND PIC 9 VALUE 0.
+       77 WS-MATCH-IDX PIC 99 VALUE 0.
+       77 RPT-AVG PIC ZZ9.
+       77 RPT-OVERFLOW-WARNED PIC X VALUE "N".
+                   88 RPT-OVERFLOW-ALREADY-WARNED VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN INPUT MONSTERS
+           IF FS NOT EQUAL "00"
+               DISPLAY "COULD NOT OPEN MONSTERS.INC -- FILE STATUS "
+                   FS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL IS-EOF
+               READ MONSTERS
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END PERFORM TALLY-MONSTER-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MONSTERS
+
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+      * session marker records (see MONSTER-SESSION-MARKER in
+      * KOBOLD-ARENA) don't start with "TYPE: "; seeing one means a new
+      * run started, so the table so far belongs to an earlier session
+      * and is discarded.
+       TALLY-MONSTER-RECORD.
+           IF FILLER-01 EQUAL "TYPE: "
+               PERFORM FIND-OR-ADD-ENTRY
+               IF WS-MATCH-IDX NOT EQUAL 0
+                   ADD 1 TO RPT-TALLY(WS-MATCH-IDX)
+                   ADD MF-ATTACK    TO RPT-SUM-ATK(WS-MATCH-IDX)
+                   ADD MF-SPATTACK  TO RPT-SUM-SPATK(WS-MATCH-IDX)
+                   ADD MF-DEFENSE   TO RPT-SUM-DEF(WS-MATCH-IDX)
+                   ADD MF-SPDEFENSE TO RPT-SUM-SPDEF(WS-MATCH-IDX)
+               END-IF
+           ELSE
+               MOVE 0 TO RPT-COUNT
+           END-IF
+           EXIT.
+
+       FIND-OR-ADD-ENTRY.
+           MOVE 0 TO RPT-FOUND
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > RPT-COUNT
+               IF RPT-NAME(RPT-IDX) EQUAL MF-NAME
+                   AND RPT-TYPE(RPT-IDX) EQUAL MF-TYPE
+                   MOVE 1 TO RPT-FOUND
+                   MOVE RPT-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF RPT-FOUND EQUAL 0
+               AND RPT-COUNT < 20
+               ADD 1 TO RPT-COUNT
+               MOVE RPT-COUNT TO WS-MATCH-IDX
+               SET RPT-IDX TO RPT-COUNT
+               MOVE MF-NAME TO RPT-NAME(RPT-IDX)
+               MOVE MF-TYPE TO RPT-TYPE(RPT-IDX)
+               MOVE 0 TO RPT-TALLY(RPT-IDX)
+               MOVE 0 TO RPT-SUM-ATK(RPT-IDX)
+               MOVE 0 TO RPT-SUM-SPATK(RPT-IDX)
+               MOVE 0 TO RPT-SUM-DEF(RPT-IDX)
+               MOVE 0 TO RPT-SUM-SPDEF(RPT-IDX)
+           ELSE IF RPT-FOUND EQUAL 0
+               IF NOT RPT-OVERFLOW-ALREADY-WARNED
+                   DISPLAY "WARNING: MORE THAN 20 DISTINCT MONSTERS -- "
+                       "SKIPPING REST"
+                   MOVE "Y" TO RPT-OVERFLOW-WARNED
+               END-IF
+           END-IF
+           EXIT.
+
+       PRINT-REPORT.
+           DISPLAY "MONSTER REPORT -- MOST RECENT SESSION"
+           DISPLAY "==========================================="
+           IF RPT-COUNT EQUAL 0
+               DISPLAY "NO MONSTER RECORDS FOUND IN MONSTERS.INC"
+           END-IF
+
+           PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > RPT-COUNT
+               DISPLAY RPT-NAME(RPT-IDX) " (" RPT-TYPE(RPT-IDX)
+                   ") COUNT: " RPT-TALLY(RPT-IDX)
+               IF RPT-TALLY(RPT-IDX) IS GREATER THAN ZERO
+                   DIVIDE RPT-SUM-ATK(RPT-IDX) BY RPT-TALLY(RPT-IDX)
+                       GIVING RPT-AVG
+                   DISPLAY "    AVG ATK:     " RPT-AVG
+                   DIVIDE RPT-SUM-SPATK(RPT-IDX) BY RPT-TALLY(RPT-IDX)
+                       GIVING RPT-AVG
+                   DISPLAY "    AVG SP-ATK:  " RPT-AVG
+                   DIVIDE RPT-SUM-DEF(RPT-IDX) BY RPT-TALLY(RPT-IDX)
+                       GIVING RPT-AVG
+                   DISPLAY "    AVG DEF:     " RPT-AVG
+                   DIVIDE RPT-SUM-SPDEF(RPT-IDX) BY RPT-TALLY(RPT-IDX)
+                       GIVING RPT-AVG
+                   DISPLAY "    AVG SP-DEF:  " RPT-AVG
+               END-IF
+           END-PERFORM
+           EXIT.

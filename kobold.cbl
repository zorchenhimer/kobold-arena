@@ -14,6 +14,30 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL
                FILE STATUS IS FS.
+           SELECT RUN-HISTORY ASSIGN TO 'RUNHISTORY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-RUNHIST.
+           SELECT CHECKPOINT ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+           SELECT MONSTER-TYPES ASSIGN TO 'MONSTERTYPES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-MONTYPES.
+           SELECT TYPE-CHART ASSIGN TO 'TYPECHART.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-TYPECHART.
+           SELECT PLAYER-FILE ASSIGN TO 'PLAYER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-PLAYERFILE.
+           SELECT BATCH-LOG ASSIGN TO 'BATCHRESULTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
 
        DATA DIVISION.
 
@@ -33,21 +57,192 @@
            05 FILLER-06    PIC X(9)    VALUE " SP-DEF: ".
            05 MF-SPDEFENSE PIC 9(2)    VALUE 0.
 
+      * Second record layout for the same file -- a session marker
+      * written once at startup so a rolling MONSTERS.INC can be split
+      * back out by session/date without truncating prior runs.
+       01 MONSTER-SESSION-MARKER.
+           05 FILLER       PIC X(9)    VALUE "SESSION: ".
+           05 MSM-DATE     PIC X(10).
+           05 FILLER       PIC X(7)    VALUE " TIME: ".
+           05 MSM-TIME     PIC X(8).
+
+       FD RUN-HISTORY.
+       01 RUN-HISTORY-RECORD.
+           05 FILLER       PIC X(6)    VALUE "DATE: ".
+           05 RH-DATE      PIC X(10).
+           05 FILLER       PIC X(7)    VALUE " TIME: ".
+           05 RH-TIME      PIC X(8).
+           05 FILLER       PIC X(7)    VALUE " TYPE: ".
+           05 RH-PL-TYPE   PIC X(5).
+           05 FILLER       PIC X(6)    VALUE " ATK: ".
+           05 RH-PL-ATTACK PIC 9(2).
+           05 FILLER       PIC X(9)    VALUE " SP-ATK: ".
+           05 RH-PL-SPATTACK PIC 9(2).
+           05 FILLER       PIC X(6)    VALUE " DEF: ".
+           05 RH-PL-DEFENSE PIC 9(2).
+           05 FILLER       PIC X(9)    VALUE " SP-DEF: ".
+           05 RH-PL-SPDEFENSE PIC 9(2).
+           05 FILLER       PIC X(11)   VALUE " MONSTERS: ".
+           05 RH-MONSTERS  PIC 9(4).
+           05 FILLER       PIC X(11)   VALUE " DMG-DLT: ".
+           05 RH-DMG-DEALT PIC 9(6).
+           05 FILLER       PIC X(11)   VALUE " DMG-RCV: ".
+           05 RH-DMG-RECEIVED PIC 9(6).
+           05 FILLER       PIC X(9)    VALUE " AT-USD: ".
+           05 RH-AT-USED   PIC 9(4).
+           05 FILLER       PIC X(9)    VALUE " SP-USD: ".
+           05 RH-SP-USED   PIC 9(4).
+
+       FD CHECKPOINT.
+       01 CHECKPOINT-RECORD.
+           05 CP-PL-HEALTH     PIC S9(3).
+           05 CP-PL-ATTACK     PIC 9(2).
+           05 CP-PL-SPATTACK   PIC 9(2).
+           05 CP-PL-DEFENSE    PIC 9(2).
+           05 CP-PL-SPDEFENSE  PIC 9(2).
+           05 CP-PL-TYPE       PIC X(5).
+           05 CP-PL-FOCUS      PIC 9.
+           05 CP-MON-TYPE      PIC X(5).
+           05 CP-MON-NAME      PIC X(20).
+           05 CP-MON-HEALTH    PIC S9(3).
+           05 CP-MON-ATTACK    PIC 9(2).
+           05 CP-MON-SPATTACK  PIC 9(2).
+           05 CP-MON-DEFENSE   PIC 9(2).
+           05 CP-MON-SPDEFENSE PIC 9(2).
+           05 CP-MON-ATK-RATIO PIC 99.
+           05 CP-MON-SP-RATIO  PIC 99.
+           05 CP-ST-MONSTERS   PIC 9(4).
+           05 CP-ST-DMG-DEALT  PIC 9(6).
+           05 CP-ST-DMG-RECEIVED PIC 9(6).
+           05 CP-ST-AT-USED    PIC 9(4).
+           05 CP-ST-SP-USED    PIC 9(4).
+
+       FD MONSTER-TYPES.
+       01 MT-FILE-RECORD.
+           05 MTF-NAME             PIC X(20).
+           05 MTF-TYPE             PIC X(5).
+           05 MTF-HEALTH           PIC 9(3).
+           05 MTF-ATK-MAX          PIC 99.
+           05 MTF-ATK-MIN          PIC 99.
+           05 MTF-SPATK-MAX        PIC 99.
+           05 MTF-SPATK-MIN        PIC 99.
+           05 MTF-DEF-MAX          PIC 99.
+           05 MTF-DEF-MIN          PIC 99.
+           05 MTF-SPDEF-MAX        PIC 99.
+           05 MTF-SPDEF-MIN        PIC 99.
+           05 MTF-RATIO-ATK-MAX    PIC 99.
+           05 MTF-RATIO-ATK-MIN    PIC 99.
+           05 MTF-RATIO-SP-MAX     PIC 99.
+           05 MTF-RATIO-SP-MIN     PIC 99.
+           05 MTF-WEIGHT           PIC 99.
+
+       FD TYPE-CHART.
+       01 TC-FILE-RECORD.
+           05 TCF-ATK-TYPE  PIC X(5).
+           05 TCF-DEF-TYPE  PIC X(5).
+           05 TCF-MULT      PIC 9V99.
+
+       FD PLAYER-FILE.
+       01 PLAYER-FILE-RECORD.
+           05 PF-ATTACK     PIC 9(2).
+           05 PF-SPATTACK   PIC 9(2).
+           05 PF-DEFENSE    PIC 9(2).
+           05 PF-SPDEFENSE  PIC 9(2).
+           05 PF-TYPE       PIC X(5).
+
+       FD BATCH-LOG.
+       01 BATCH-LOG-RECORD.
+           05 FILLER        PIC X(6)  VALUE "RUN: ".
+           05 BL-RUN-NUM    PIC 9(5).
+           05 FILLER        PIC X(10) VALUE " OUTCOME: ".
+           05 BL-OUTCOME    PIC X(8).
+           05 FILLER        PIC X(11) VALUE " MONSTERS: ".
+           05 BL-MONSTERS   PIC 9(4).
+           05 FILLER        PIC X(11) VALUE " DMG-DLT: ".
+           05 BL-DMG-DEALT  PIC 9(6).
+           05 FILLER        PIC X(11) VALUE " DMG-RCV: ".
+           05 BL-DMG-RECEIVED PIC 9(6).
+           05 FILLER        PIC X(9)  VALUE " AT-USD: ".
+           05 BL-AT-USED    PIC 9(4).
+           05 FILLER        PIC X(9)  VALUE " SP-USD: ".
+           05 BL-SP-USED    PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
-       77 FS PIC X(10).
+       77 FS PIC XX.
+       77 FS-RUNHIST    PIC XX.
+       77 FS-CHECKPOINT PIC XX.
+       77 FS-MONTYPES   PIC XX.
+       77 FS-TYPECHART  PIC XX.
+       77 FS-PLAYERFILE PIC XX.
+       77 FS-BATCHLOG   PIC XX.
        77 ONE PIC 9 VALUE 1.
-       77 IS-INPUT-OK PIC 9.
+       77 IS-INPUT-OK PIC X.
                    88 INPUT-GOOD VALUE "Y".
                    88 INPUT-BAD  VALUE "N".
        77 PL-DEFEND PIC 9.
        77 MON-DEFEND PIC 9.
+       77 PL-FOCUS PIC 9 VALUE 0.
+       77 WS-FOCUS-WAS-ACTIVE PIC 9 VALUE 0.
+       77 FOCUS-RATIO PIC 9V99 VALUE 1.50.
 
        77 DEFEND-RATIO PIC 9V99 VALUE 0.25.
 
        77 RNG-MIN-VAL PIC 99.
        77 RNG-MAX-VAL PIC 99.
 
+       77 RESUME-FLAG PIC X VALUE "N".
+                   88 RESUMED-FROM-CHECKPOINT VALUE "Y".
+       77 LOADED-BUILD-FLAG PIC X VALUE "N".
+                   88 LOADED-SAVED-BUILD VALUE "Y".
+
+       77 BATCH-MODE-FLAG PIC X VALUE "N".
+                   88 BATCH-MODE VALUE "Y".
+       77 WS-ARG PIC X(20).
+       77 WS-BATCH-COUNT PIC 9(5) VALUE 0.
+       77 WS-BATCH-RUN PIC 9(5) VALUE 0.
+       77 WS-BATCH-TURN-CAP PIC 9(5) VALUE 500.
+       77 WS-BATCH-TURNS PIC 9(5) VALUE 0.
+       77 WS-BATCH-OUTCOME PIC X(8) VALUE SPACES.
+       77 WS-BATCH-ACTION PIC 9 VALUE 0.
+       77 WS-BATCH-QUARTER PIC 99 VALUE 0.
+       77 WS-BATCH-REMAINDER PIC 99 VALUE 0.
+
+      * monster type catalog, loaded from MONSTERTYPES.DAT at startup
+       77 MT-TABLE-COUNT PIC 99 VALUE 0.
+       77 MT-TOTAL-WEIGHT PIC 9(4) VALUE 0.
+       01 MONSTER-TYPE-TABLE.
+           05 MONSTER-TYPE-ENTRY OCCURS 20 TIMES INDEXED BY MT-IDX.
+               10 MTT-NAME             PIC X(20).
+               10 MTT-TYPE             PIC X(5).
+               10 MTT-HEALTH           PIC 9(3).
+               10 MTT-RANGES.
+                   15 MTT-ATK-MAX          PIC 99.
+                   15 MTT-ATK-MIN          PIC 99.
+                   15 MTT-SPATK-MAX        PIC 99.
+                   15 MTT-SPATK-MIN        PIC 99.
+                   15 MTT-DEF-MAX          PIC 99.
+                   15 MTT-DEF-MIN          PIC 99.
+                   15 MTT-SPDEF-MAX        PIC 99.
+                   15 MTT-SPDEF-MIN        PIC 99.
+                   15 MTT-RATIO-ATK-MAX    PIC 99.
+                   15 MTT-RATIO-ATK-MIN    PIC 99.
+                   15 MTT-RATIO-SP-MAX     PIC 99.
+                   15 MTT-RATIO-SP-MIN     PIC 99.
+               10 MTT-WEIGHT            PIC 99.
+       77 MT-PICK-ROLL PIC 9(4).
+       77 MT-WEIGHT-ACCUM PIC 9(4).
+       01 MT-SELECTED-TYPE PIC X(5).
+
+      * type effectiveness chart, loaded from TYPECHART.DAT at startup
+       77 TC-TABLE-COUNT PIC 99 VALUE 0.
+       01 TYPE-CHART-TABLE.
+           05 TYPE-CHART-ENTRY OCCURS 20 TIMES INDEXED BY TC-IDX.
+               10 TCT-ATK-TYPE  PIC X(5).
+               10 TCT-DEF-TYPE  PIC X(5).
+               10 TCT-MULT      PIC 9V99.
+       77 TC-LOOKUP-MULT PIC 9V99 VALUE 1.
+
        77 UPPER-TEXT PIC X(30).
 
       * sum of the stat values for the player
@@ -78,6 +273,9 @@
                    88 INPUT-SPFIRE     VALUE "SPFIRE".
                    88 INPUT-SPEARTH    VALUE "SPEARTH".
                    88 INPUT-DEFEND     VALUE "DEFEND" "D".
+                   88 INPUT-FOCUS      VALUE "FOCUS" "F".
+                   88 INPUT-YES        VALUE "Y" "YES".
+                   88 INPUT-NO         VALUE "N" "NO".
 
       * Current monster ID in MONSTERS
        01 TMP-NUM      PIC S99V99.
@@ -91,13 +289,7 @@
        01 DISPLAY-TEXT PIC X(60) VALUE SPACES.
 
        01 TMP-ATK-TYPE PIC X(5).
-                   88 TA-WATER     VALUE "WATER".
-                   88 TA-FIRE      VALUE "FIRE".
-                   88 TA-EARTH     VALUE "EARTH".
        01 TMP-DEF-TYPE PIC X(5).
-                   88 TD-WATER     VALUE "WATER".
-                   88 TD-FIRE      VALUE "FIRE".
-                   88 TD-EARTH     VALUE "EARTH".
 
        01 DO-MONSTER-ATTACK PIC 9 VALUE 0.
        01 INPUT-ERROR-01 PIC X(35).
@@ -167,6 +359,44 @@
            05 ST-AT-USED PIC 9(4).
            05 ST-SP-USED PIC 9(4).
 
+       01 WS-DATE-TEXT PIC X(10).
+       01 WS-TIME-TEXT PIC X(8).
+
+       01 PL-STANCE-TEXT  PIC X(20) VALUE SPACES.
+       01 MON-STANCE-TEXT PIC X(20) VALUE SPACES.
+
+       01 PL-STAT-REMAINING PIC S999 VALUE 0.
+
+      * leaderboard (run-history) working table for PRINT-LEADERBOARD
+       77 LB-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 LEADERBOARD-TABLE.
+           05 LEADERBOARD-ENTRY OCCURS 500 TIMES INDEXED BY LB-IDX.
+               10 LB-MONSTERS      PIC 9(4).
+               10 LB-DMG-DEALT     PIC 9(6).
+               10 LB-DMG-RECEIVED  PIC 9(6).
+               10 LB-PL-TYPE       PIC X(5).
+               10 LB-PL-ATTACK     PIC 9(2).
+               10 LB-PL-DEFENSE    PIC 9(2).
+               10 LB-PL-SPATTACK   PIC 9(2).
+               10 LB-PL-SPDEFENSE  PIC 9(2).
+               10 LB-DATE          PIC X(10).
+               10 LB-TIME          PIC X(8).
+       77 LB-SWAP-FLAG PIC X VALUE "N".
+       77 LB-SORT-MODE PIC X VALUE "M".
+                   88 LB-SORT-BY-MONSTERS VALUE "M".
+                   88 LB-SORT-BY-DAMAGE   VALUE "D".
+       01 LEADERBOARD-TEMP.
+           05 LBT-MONSTERS      PIC 9(4).
+           05 LBT-DMG-DEALT     PIC 9(6).
+           05 LBT-DMG-RECEIVED  PIC 9(6).
+           05 LBT-PL-TYPE       PIC X(5).
+           05 LBT-PL-ATTACK     PIC 9(2).
+           05 LBT-PL-DEFENSE    PIC 9(2).
+           05 LBT-PL-SPATTACK   PIC 9(2).
+           05 LBT-PL-SPDEFENSE  PIC 9(2).
+           05 LBT-DATE          PIC X(10).
+           05 LBT-TIME          PIC X(8).
+
        SCREEN SECTION.
        01 SCREEN-BATTLE.
            05 SB-MONSTER-NAME BLANK SCREEN LINE 1 COL 2
@@ -177,6 +407,8 @@
            05 VALUE "HEALTH"               LINE 3 COL 5.
            05 SB-MONSTER-HEALTH            LINE 3 COL 15
                PIC X(3)    FROM DM-HEALTH.
+           05 SB-MONSTER-STANCE            LINE 3 COL 25
+               PIC X(20)   FROM MON-STANCE-TEXT.
 
            05 VALUE "ATK"                  LINE 5 COL 5.
            05 SB-MONSTER-ATK               LINE 5 COL 15
@@ -211,6 +443,8 @@
 
            05 SB-PLAYER-HEALTH             LINE 9 COL 15
                PIC 9(3)    FROM PL-HEALTH.
+           05 SB-PLAYER-STANCE             LINE 9 COL 25
+               PIC X(20)   FROM PL-STANCE-TEXT.
            05 VALUE "ACTION"               LINE 14 COL 2.
            05 SB-INPUT                     LINE 15 COL 5
                PIC x(10)   USING INPUT-LINE.
@@ -248,8 +482,12 @@
                PIC X(2) USING INPUT-LINE.
 
        01 SCREEN-PLAYER-STATS.
-           05 VALUE "INPUT PLAYER STATS. 125 PTS TOTAL."
+           05 VALUE "INPUT PLAYER STATS."  BLANK SCREEN
                                            LINE 2 COL 2.
+           05 SPS-TOTAL-DISP               LINE 2 COL 22
+               PIC ZZ9 FROM PLAYER-STAT-TOTAL.
+           05 VALUE "PTS TOTAL."           LINE 2 COL 26.
+
            05 VALUE "ATK"                  LINE 4 COL 5.
            05 SPS-ATTACK                   LINE 4 COL 15
                USING PL-ATTACK.
@@ -259,7 +497,7 @@
                USING PL-DEFENSE.
 
            05 VALUE "SPATK"                LINE 6 COL 5.
-           05 SPS-ATTACK                   LINE 6 COL 15
+           05 SPS-SPATTACK                 LINE 6 COL 15
                USING PL-SPATTACK.
 
            05 VALUE "SPDEF"                LINE 7 COL 5.
@@ -270,27 +508,272 @@
            05 SPS-TYPE                     LINE 8 COL 15
                USING PL-TYPE.
 
+           05 VALUE "PTS REMAINING"        LINE 9 COL 5.
+           05 SPS-REMAINING                LINE 9 COL 22
+               PIC ---9 FROM PL-STAT-REMAINING.
+
            05 SPS-MESSAGE-01               LINE 11 COL 2
                FROM INPUT-ERROR-01.
            05 SPS-MESSAGE-02               LINE 8 COL 22
                FROM INPUT-ERROR-02.
 
+       01 SCREEN-YESNO.
+           05 SYN-TEXT   BLANK SCREEN      LINE 3 COL 10
+               PIC X(60) FROM DISPLAY-TEXT.
+           05 SYN-INPUT                    LINE 6 COL 2
+               PIC X(1) USING INPUT-LINE.
+
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           PERFORM CHECK-COMMAND-LINE-ARGS
+
            ACCEPT WS-CURRENT-TIME FROM TIME
            MOVE FUNCTION RANDOM(WS-CURRENT-MILLISECONDS) TO TMP-NUM
 
+           PERFORM LOAD-MONSTER-TYPES
+           IF MT-TABLE-COUNT EQUAL 0
+               DISPLAY "COULD NOT LOAD MONSTERTYPES.DAT -- NO MONSTER "
+                   "TYPES AVAILABLE"
+               STOP RUN
+           END-IF
+           PERFORM LOAD-TYPE-CHART
+
+           IF BATCH-MODE
+               PERFORM RUN-BATCH-MODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           IF NOT RESUMED-FROM-CHECKPOINT
+               PERFORM ALLOCATE-PLAYER-STATS
+           END-IF
+
+           PERFORM OPEN-MONSTER-LOG
+
+           MOVE "ENTERING THE ARENA" TO DISPLAY-TEXT
+           PERFORM DISPLAY-INFO-SCREEN
+
+           IF NOT RESUMED-FROM-CHECKPOINT
+               PERFORM GENERATE-MONSTER
+           END-IF
+
+      * REPL the attacks
+      * when player health is zero, you die and game is over
+      * when monster health is zero, it dies, spawn new monster
+           PERFORM UNTIL ONE EQUAL ZERO
+               PERFORM REPL-LOOP
+
+               IF PL-HEALTH IS LESS THAN OR EQUAL TO 0
+                   MOVE "YOU DIED" TO DISPLAY-TEXT
+                   PERFORM DISPLAY-INFO-SCREEN
+                   GO TO GAME-OVER
+               END-IF
+               ADD 25 TO PL-HEALTH
+               PERFORM GENERATE-MONSTER
+           END-PERFORM.
+
+       GAME-OVER.
+           CLOSE MONSTERS.
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM SAVE-RUN-HISTORY
+
+           MOVE SPACES TO INPUT-LINE
+           DISPLAY SCREEN-STATS
+           ACCEPT SCREEN-STATS
+
+           MOVE "VIEW THE RUN LEADERBOARD? (Y/N)" TO DISPLAY-TEXT
+           MOVE SPACES TO INPUT-LINE
+           DISPLAY SCREEN-YESNO
+           ACCEPT SCREEN-YESNO
+           MOVE FUNCTION UPPER-CASE(INPUT-LINE) TO INPUT-LINE
+           IF INPUT-YES
+               PERFORM PRINT-LEADERBOARD
+           END-IF
+
+           STOP RUN.
+
+       CHECK-COMMAND-LINE-ARGS.
+           MOVE "N" TO BATCH-MODE-FLAG
+           MOVE SPACES TO WS-ARG
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG
+           END-ACCEPT
+
+           MOVE FUNCTION UPPER-CASE(WS-ARG) TO WS-ARG
+           IF WS-ARG EQUAL "BATCH"
+               MOVE "Y" TO BATCH-MODE-FLAG
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               MOVE SPACES TO WS-ARG
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG
+               END-ACCEPT
+               MOVE WS-ARG TO WS-BATCH-COUNT
+               IF WS-BATCH-COUNT EQUAL ZERO
+                   MOVE 100 TO WS-BATCH-COUNT
+               END-IF
+           END-IF
+           EXIT.
+
+      * offers to resume a checkpointed game. if accepted, loads
+      * THE-PLAYER, CUR-MONSTER and GAME-STATS straight from the
+      * checkpoint record and sets RESUMED-FROM-CHECKPOINT so the
+      * caller skips stat allocation and the next GENERATE-MONSTER.
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO RESUME-FLAG
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT EQUAL "00"
+               READ CHECKPOINT
+               IF FS-CHECKPOINT EQUAL "00"
+                   CLOSE CHECKPOINT
+                   MOVE "A CHECKPOINTED GAME WAS FOUND. RESUME? (Y/N)"
+                       TO DISPLAY-TEXT
+                   MOVE SPACES TO INPUT-LINE
+                   DISPLAY SCREEN-YESNO
+                   ACCEPT SCREEN-YESNO
+                   MOVE FUNCTION UPPER-CASE(INPUT-LINE) TO INPUT-LINE
+                   IF INPUT-YES
+                       PERFORM LOAD-CHECKPOINT
+                       MOVE "Y" TO RESUME-FLAG
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT
+               END-IF
+           ELSE
+               CLOSE CHECKPOINT
+           END-IF
+           EXIT.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           READ CHECKPOINT
+           MOVE CP-PL-HEALTH      TO PL-HEALTH
+           MOVE CP-PL-ATTACK      TO PL-ATTACK
+           MOVE CP-PL-SPATTACK    TO PL-SPATTACK
+           MOVE CP-PL-DEFENSE     TO PL-DEFENSE
+           MOVE CP-PL-SPDEFENSE   TO PL-SPDEFENSE
+           MOVE CP-PL-TYPE        TO PL-TYPE
+           MOVE CP-PL-FOCUS       TO PL-FOCUS
+           MOVE CP-MON-TYPE       TO MON-TYPE
+           MOVE CP-MON-NAME       TO MON-NAME
+           MOVE CP-MON-HEALTH     TO MON-HEALTH
+           MOVE CP-MON-ATTACK     TO MON-ATTACK
+           MOVE CP-MON-SPATTACK   TO MON-SPATTACK
+           MOVE CP-MON-DEFENSE    TO MON-DEFENSE
+           MOVE CP-MON-SPDEFENSE  TO MON-SPDEFENSE
+           MOVE CP-MON-ATK-RATIO  TO MON-ATK-RATIO
+           MOVE CP-MON-SP-RATIO   TO MON-SP-RATIO
+           MOVE CP-ST-MONSTERS    TO ST-MONSTERS
+           MOVE CP-ST-DMG-DEALT   TO ST-DMG-DEALT
+           MOVE CP-ST-DMG-RECEIVED TO ST-DMG-RECEIVED
+           MOVE CP-ST-AT-USED     TO ST-AT-USED
+           MOVE CP-ST-SP-USED     TO ST-SP-USED
+           CLOSE CHECKPOINT
+           EXIT.
+
+      * writes the current game state after every completed turn so a
+      * killed session can be resumed instead of re-rolling stats.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE PL-HEALTH      TO CP-PL-HEALTH
+           MOVE PL-ATTACK      TO CP-PL-ATTACK
+           MOVE PL-SPATTACK    TO CP-PL-SPATTACK
+           MOVE PL-DEFENSE     TO CP-PL-DEFENSE
+           MOVE PL-SPDEFENSE   TO CP-PL-SPDEFENSE
+           MOVE PL-TYPE        TO CP-PL-TYPE
+           MOVE PL-FOCUS       TO CP-PL-FOCUS
+           MOVE MON-TYPE       TO CP-MON-TYPE
+           MOVE MON-NAME       TO CP-MON-NAME
+           MOVE MON-HEALTH     TO CP-MON-HEALTH
+           MOVE MON-ATTACK     TO CP-MON-ATTACK
+           MOVE MON-SPATTACK   TO CP-MON-SPATTACK
+           MOVE MON-DEFENSE    TO CP-MON-DEFENSE
+           MOVE MON-SPDEFENSE  TO CP-MON-SPDEFENSE
+           MOVE MON-ATK-RATIO  TO CP-MON-ATK-RATIO
+           MOVE MON-SP-RATIO   TO CP-MON-SP-RATIO
+           MOVE ST-MONSTERS    TO CP-ST-MONSTERS
+           MOVE ST-DMG-DEALT   TO CP-ST-DMG-DEALT
+           MOVE ST-DMG-RECEIVED TO CP-ST-DMG-RECEIVED
+           MOVE ST-AT-USED     TO CP-ST-AT-USED
+           MOVE ST-SP-USED     TO CP-ST-SP-USED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT
+           EXIT.
+
+      * a finished run (won, died or ran away) has nothing left to
+      * resume, so blank the checkpoint file back out.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT
+           EXIT.
+
+       ALLOCATE-PLAYER-STATS.
            MOVE 0 TO PL-ATTACK
            MOVE 0 TO PL-DEFENSE
            MOVE 0 TO PL-SPATTACK
            MOVE 0 TO PL-SPDEFENSE
            MOVE SPACES TO PL-TYPE
            MOVE "N" TO IS-INPUT-OK
+           MOVE "N" TO LOADED-BUILD-FLAG
+
+           PERFORM OFFER-LOAD-SAVED-BUILD
+
+           IF NOT LOADED-SAVED-BUILD
+               PERFORM PROMPT-PLAYER-STATS
+           END-IF
+
+           PERFORM SAVE-PLAYER-BUILD
+           EXIT.
+
+      * offers to reload the last saved build from PLAYER.DAT instead
+      * of re-entering stats. always leaves the player free to re-roll.
+       OFFER-LOAD-SAVED-BUILD.
+           OPEN INPUT PLAYER-FILE
+           IF FS-PLAYERFILE EQUAL "00"
+               READ PLAYER-FILE
+               IF FS-PLAYERFILE EQUAL "00"
+                   CLOSE PLAYER-FILE
+                   MOVE "SAVED BUILD FOUND. LOAD IT? (Y/N, N RE-ROLLS)"
+                       TO DISPLAY-TEXT
+                   MOVE SPACES TO INPUT-LINE
+                   DISPLAY SCREEN-YESNO
+                   ACCEPT SCREEN-YESNO
+                   MOVE FUNCTION UPPER-CASE(INPUT-LINE) TO INPUT-LINE
+                   IF INPUT-YES
+                       MOVE PF-ATTACK     TO PL-ATTACK
+                       MOVE PF-SPATTACK   TO PL-SPATTACK
+                       MOVE PF-DEFENSE    TO PL-DEFENSE
+                       MOVE PF-SPDEFENSE  TO PL-SPDEFENSE
+                       MOVE PF-TYPE       TO PL-TYPE
+                       MOVE "Y" TO LOADED-BUILD-FLAG
+                   END-IF
+               ELSE
+                   CLOSE PLAYER-FILE
+               END-IF
+           ELSE
+               CLOSE PLAYER-FILE
+           END-IF
+           EXIT.
+
+       SAVE-PLAYER-BUILD.
+           OPEN OUTPUT PLAYER-FILE
+           MOVE PL-ATTACK     TO PF-ATTACK
+           MOVE PL-SPATTACK   TO PF-SPATTACK
+           MOVE PL-DEFENSE    TO PF-DEFENSE
+           MOVE PL-SPDEFENSE  TO PF-SPDEFENSE
+           MOVE PL-TYPE       TO PF-TYPE
+           WRITE PLAYER-FILE-RECORD
+           CLOSE PLAYER-FILE
+           EXIT.
 
+       PROMPT-PLAYER-STATS.
            MOVE ONE TO TMP-NUM-BIG.
-           PERFORM UNTIL TMP-NUM-BIG EQUALS ZERO AND INPUT-GOOD
+           PERFORM UNTIL TMP-NUM-BIG EQUAL ZERO AND INPUT-GOOD
+               PERFORM RECOMPUTE-STAT-REMAINING
                DISPLAY SCREEN-PLAYER-STATS
-               ACCEPT SCREEN-PLAYER-STATS
+               PERFORM ACCEPT-PLAYER-STAT-FIELDS
 
                ADD PL-ATTACK PL-DEFENSE PL-SPATTACK PL-SPDEFENSE
                GIVING TMP-NUM-BIG
@@ -326,122 +809,165 @@
                        INTO INPUT-ERROR-01
                END-IF
            END-PERFORM.
-
-           OPEN OUTPUT MONSTERS.
-
-           MOVE "ENTERING THE ARENA" TO DISPLAY-TEXT
-           PERFORM DISPLAY-INFO-SCREEN
-
-      * generate a monster with stats
-      * REPL the attacks
-      * when player health is zero, you die and game is over
-      * when monster health is zero, it dies, spawn new monster
-           PERFORM UNTIL ONE EQUAL ZERO
-               PERFORM GENERATE-MONSTER
-               PERFORM REPL-LOOP
-
-               IF PL-HEALTH IS LESS THAN OR EQUAL TO 0
-                   MOVE "YOU DIED" TO DISPLAY-TEXT
-                   PERFORM DISPLAY-INFO-SCREEN
-                   GO TO GAME-OVER
-               END-IF
-               ADD 25 TO PL-HEALTH
-           END-PERFORM.
-
-       GAME-OVER.
-           CLOSE MONSTERS.
-
-           MOVE SPACES TO INPUT-LINE
-           DISPLAY SCREEN-STATS
-           ACCEPT SCREEN-STATS
-           STOP RUN.
-
-       GENERATE-MONSTER-KOBOLD.
-           MOVE "KOBOLD" TO MON-NAME
-           MOVE 100 TO MON-HEALTH
-           MOVE "FIRE" TO MON-TYPE
-
-           MOVE 65 TO RANGE-ATK-MAX
-           MOVE 20 TO RANGE-ATK-MIN
-           MOVE 55 TO RANGE-DEF-MAX
-           MOVE 15 TO RANGE-DEF-MIN
-
-           MOVE 55 TO RANGE-SPATK-MAX
-           MOVE 15 TO RANGE-SPATK-MIN
-           MOVE 55 TO RANGE-SPDEF-MAX
-           MOVE 15 TO RANGE-SPDEF-MIN
-
-           MOVE 99 TO RANGE-RATIO-ATK-MAX
-           MOVE 75 TO RANGE-RATIO-ATK-MIN
-
-           MOVE 60 TO RANGE-RATIO-SP-MAX
-           MOVE 40 TO RANGE-RATIO-SP-MIN
            EXIT.
 
-       GENERATE-MONSTER-ROCK.
-           MOVE "ROCK" TO MON-NAME
-           MOVE 200 TO MON-HEALTH
-           MOVE "EARTH" TO MON-TYPE
+      * walks the four stat fields one at a time so the points
+      * remaining can be recalculated and redisplayed between fields
+      * instead of only after the whole screen is submitted.
+       ACCEPT-PLAYER-STAT-FIELDS.
+           ACCEPT SPS-ATTACK
+           PERFORM RECOMPUTE-STAT-REMAINING
+           DISPLAY SPS-REMAINING
 
-           MOVE 0 TO RANGE-ATK-MAX
-           MOVE 0 TO RANGE-ATK-MIN
-           MOVE 0 TO RANGE-SPATK-MAX
-           MOVE 0 TO RANGE-SPATK-MIN
+           ACCEPT SPS-DEFENSE
+           PERFORM RECOMPUTE-STAT-REMAINING
+           DISPLAY SPS-REMAINING
 
-           MOVE 80 TO RANGE-DEF-MAX
-           MOVE 99 TO RANGE-DEF-MIN
-           MOVE 80 TO RANGE-SPDEF-MAX
-           MOVE 99 TO RANGE-SPDEF-MIN
+           ACCEPT SPS-SPATTACK
+           PERFORM RECOMPUTE-STAT-REMAINING
+           DISPLAY SPS-REMAINING
 
-           MOVE 0 TO RANGE-RATIO-ATK-MAX
-           MOVE 0 TO RANGE-RATIO-ATK-MIN
+           ACCEPT SPS-SPDEFENSE
+           PERFORM RECOMPUTE-STAT-REMAINING
+           DISPLAY SPS-REMAINING
 
-           MOVE 0 TO RANGE-RATIO-SP-MAX
-           MOVE 0 TO RANGE-RATIO-SP-MIN
+           ACCEPT SPS-TYPE
            EXIT.
 
-       GENERATE-MONSTER-SLIME.
-           MOVE "SLIME" TO MON-NAME
-           MOVE 75 TO MON-HEALTH
-           MOVE "WATER" TO MON-TYPE
-
-           MOVE 40 TO RANGE-ATK-MAX
-           MOVE 10 TO RANGE-ATK-MIN
-           MOVE 40 TO RANGE-DEF-MAX
-           MOVE 10 TO RANGE-DEF-MIN
-
-           MOVE 70 TO RANGE-SPATK-MAX
-           MOVE 30 TO RANGE-SPATK-MIN
-           MOVE 70 TO RANGE-SPDEF-MAX
-           MOVE 30 TO RANGE-SPDEF-MIN
-
-           MOVE 99 TO RANGE-RATIO-ATK-MAX
-           MOVE 80 TO RANGE-RATIO-ATK-MIN
+       RECOMPUTE-STAT-REMAINING.
+           ADD PL-ATTACK PL-DEFENSE PL-SPATTACK PL-SPDEFENSE
+               GIVING TMP-NUM-BIG
+           SUBTRACT TMP-NUM-BIG FROM PLAYER-STAT-TOTAL
+               GIVING PL-STAT-REMAINING
+           EXIT.
 
-           MOVE 20 TO RANGE-RATIO-SP-MAX
-           MOVE 00 TO RANGE-RATIO-SP-MIN
+      * MONSTERS.INC is a rolling bestiary log -- never truncated.
+      * each session is marked so monsters can be told apart by the
+      * run that spawned them.
+       OPEN-MONSTER-LOG.
+           OPEN EXTEND MONSTERS
+           IF FS EQUAL "35"
+               OPEN OUTPUT MONSTERS
+           END-IF
+
+           PERFORM FORMAT-CURRENT-DATETIME
+           MOVE WS-DATE-TEXT TO MSM-DATE
+           MOVE WS-TIME-TEXT TO MSM-TIME
+           WRITE MONSTER-FILE FROM MONSTER-SESSION-MARKER
            EXIT.
 
-       GENERATE-MONSTER-SNAKE.
-           MOVE "SNAKE" TO MON-NAME
-           MOVE 100 TO MON-HEALTH
+       FORMAT-CURRENT-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING
+               WS-CURRENT-YEAR  DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               WS-CURRENT-MONTH DELIMITED BY SIZE
+               "-"              DELIMITED BY SIZE
+               WS-CURRENT-DAY   DELIMITED BY SIZE
+               INTO WS-DATE-TEXT
+           STRING
+               WS-CURRENT-HOURS  DELIMITED BY SIZE
+               ":"               DELIMITED BY SIZE
+               WS-CURRENT-MINUTE DELIMITED BY SIZE
+               ":"               DELIMITED BY SIZE
+               WS-CURRENT-SECOND DELIMITED BY SIZE
+               INTO WS-TIME-TEXT
+           EXIT.
 
-           MOVE 65 TO RANGE-ATK-MAX
-           MOVE 20 TO RANGE-ATK-MIN
-           MOVE 55 TO RANGE-DEF-MAX
-           MOVE 15 TO RANGE-DEF-MIN
+      * loads the monster catalog (name, base health, type, stat
+      * ranges and spawn weight) out of MONSTERTYPES.DAT so new
+      * monsters can be added by editing data instead of code.
+       LOAD-MONSTER-TYPES.
+           MOVE 0 TO MT-TABLE-COUNT
+           MOVE 0 TO MT-TOTAL-WEIGHT
+           OPEN INPUT MONSTER-TYPES
+           IF FS-MONTYPES EQUAL "00"
+               PERFORM UNTIL FS-MONTYPES NOT EQUAL "00"
+                   OR MT-TABLE-COUNT EQUAL 20
+                   READ MONSTER-TYPES
+                   IF FS-MONTYPES EQUAL "00"
+                       ADD 1 TO MT-TABLE-COUNT
+                       MOVE MTF-NAME      TO MTT-NAME(MT-TABLE-COUNT)
+                       MOVE MTF-TYPE      TO MTT-TYPE(MT-TABLE-COUNT)
+                       MOVE MTF-HEALTH    TO MTT-HEALTH(MT-TABLE-COUNT)
+                       MOVE MTF-ATK-MAX   TO MTT-ATK-MAX(MT-TABLE-COUNT)
+                       MOVE MTF-ATK-MIN   TO MTT-ATK-MIN(MT-TABLE-COUNT)
+                       MOVE MTF-SPATK-MAX
+                           TO MTT-SPATK-MAX(MT-TABLE-COUNT)
+                       MOVE MTF-SPATK-MIN
+                           TO MTT-SPATK-MIN(MT-TABLE-COUNT)
+                       MOVE MTF-DEF-MAX   TO MTT-DEF-MAX(MT-TABLE-COUNT)
+                       MOVE MTF-DEF-MIN   TO MTT-DEF-MIN(MT-TABLE-COUNT)
+                       MOVE MTF-SPDEF-MAX
+                           TO MTT-SPDEF-MAX(MT-TABLE-COUNT)
+                       MOVE MTF-SPDEF-MIN
+                           TO MTT-SPDEF-MIN(MT-TABLE-COUNT)
+                       MOVE MTF-RATIO-ATK-MAX
+                           TO MTT-RATIO-ATK-MAX(MT-TABLE-COUNT)
+                       MOVE MTF-RATIO-ATK-MIN
+                           TO MTT-RATIO-ATK-MIN(MT-TABLE-COUNT)
+                       MOVE MTF-RATIO-SP-MAX
+                           TO MTT-RATIO-SP-MAX(MT-TABLE-COUNT)
+                       MOVE MTF-RATIO-SP-MIN
+                           TO MTT-RATIO-SP-MIN(MT-TABLE-COUNT)
+                       MOVE MTF-WEIGHT    TO MTT-WEIGHT(MT-TABLE-COUNT)
+                       ADD MTF-WEIGHT TO MT-TOTAL-WEIGHT
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE MONSTER-TYPES
+           EXIT.
 
-           MOVE 55 TO RANGE-SPATK-MAX
-           MOVE 15 TO RANGE-SPATK-MIN
-           MOVE 55 TO RANGE-SPDEF-MAX
-           MOVE 15 TO RANGE-SPDEF-MIN
+      * loads attacker/defender/multiplier rows out of TYPECHART.DAT.
+      * a pair with no row in the table is treated as neutral (1x).
+       LOAD-TYPE-CHART.
+           MOVE 0 TO TC-TABLE-COUNT
+           OPEN INPUT TYPE-CHART
+           IF FS-TYPECHART EQUAL "00"
+               PERFORM UNTIL FS-TYPECHART NOT EQUAL "00"
+                   OR TC-TABLE-COUNT EQUAL 20
+                   READ TYPE-CHART
+                   IF FS-TYPECHART EQUAL "00"
+                       ADD 1 TO TC-TABLE-COUNT
+                       MOVE TCF-ATK-TYPE TO TCT-ATK-TYPE(TC-TABLE-COUNT)
+                       MOVE TCF-DEF-TYPE TO TCT-DEF-TYPE(TC-TABLE-COUNT)
+                       MOVE TCF-MULT     TO TCT-MULT(TC-TABLE-COUNT)
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE TYPE-CHART
+           EXIT.
 
-           MOVE 99 TO RANGE-RATIO-ATK-MAX
-           MOVE 75 TO RANGE-RATIO-ATK-MIN
+      * picks a monster type by spawn weight instead of the old fixed
+      * decile EVALUATE, and copies its template into CUR-MONSTER /
+      * GEN-STAT-RANGES for GENERATE-MONSTER to roll stats from.
+       SELECT-MONSTER-TYPE.
+           MOVE FUNCTION RANDOM TO TMP-NUM
+           MULTIPLY MT-TOTAL-WEIGHT BY TMP-NUM GIVING MT-PICK-ROLL
+           ADD 1 TO MT-PICK-ROLL
+           MOVE 0 TO MT-WEIGHT-ACCUM
+
+           PERFORM VARYING MT-IDX FROM 1 BY 1
+               UNTIL MT-IDX > MT-TABLE-COUNT
+               ADD MTT-WEIGHT(MT-IDX) TO MT-WEIGHT-ACCUM
+               IF MT-WEIGHT-ACCUM >= MT-PICK-ROLL
+                   MOVE MTT-NAME(MT-IDX)   TO MON-NAME
+                   MOVE MTT-HEALTH(MT-IDX) TO MON-HEALTH
+                   MOVE MTT-RANGES(MT-IDX) TO GEN-STAT-RANGES
+
+                   MOVE MTT-TYPE(MT-IDX) TO MT-SELECTED-TYPE
+                   IF MT-SELECTED-TYPE EQUAL "RANDM"
+                       PERFORM ROLL-RANDOM-MONSTER-TYPE
+                   ELSE
+                       MOVE MT-SELECTED-TYPE TO MON-TYPE
+                   END-IF
 
-           MOVE 60 TO RANGE-RATIO-SP-MAX
-           MOVE 40 TO RANGE-RATIO-SP-MIN
+                   SET MT-IDX TO MT-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           EXIT.
 
+       ROLL-RANDOM-MONSTER-TYPE.
            MOVE FUNCTION RANDOM TO TMP-NUM
            MULTIPLY 3 BY TMP-NUM
            ADD 1 TO TMP-NUM
@@ -453,25 +979,136 @@
            END-EVALUATE
            EXIT.
 
+      * appends this run's GAME-STATS and build to RUNHISTORY.DAT.
+       SAVE-RUN-HISTORY.
+           PERFORM FORMAT-CURRENT-DATETIME
+
+           OPEN EXTEND RUN-HISTORY
+           IF FS-RUNHIST EQUAL "35"
+               OPEN OUTPUT RUN-HISTORY
+           END-IF
+
+           MOVE WS-DATE-TEXT   TO RH-DATE
+           MOVE WS-TIME-TEXT   TO RH-TIME
+           MOVE PL-TYPE        TO RH-PL-TYPE
+           MOVE PL-ATTACK      TO RH-PL-ATTACK
+           MOVE PL-SPATTACK    TO RH-PL-SPATTACK
+           MOVE PL-DEFENSE     TO RH-PL-DEFENSE
+           MOVE PL-SPDEFENSE   TO RH-PL-SPDEFENSE
+           MOVE ST-MONSTERS    TO RH-MONSTERS
+           MOVE ST-DMG-DEALT   TO RH-DMG-DEALT
+           MOVE ST-DMG-RECEIVED TO RH-DMG-RECEIVED
+           MOVE ST-AT-USED     TO RH-AT-USED
+           MOVE ST-SP-USED     TO RH-SP-USED
+           WRITE RUN-HISTORY-RECORD
+           CLOSE RUN-HISTORY
+           EXIT.
+
+      * reads every RUNHISTORY.DAT record into a table, bubble-sorts
+      * it by monsters survived (desc, ties broken by damage dealt)
+      * and prints the best runs so far.
+       PRINT-LEADERBOARD.
+           MOVE 0 TO LB-TABLE-COUNT
+           MOVE "SORT BY DAMAGE DEALT? (Y/N)" TO DISPLAY-TEXT
+           MOVE SPACES TO INPUT-LINE
+           DISPLAY SCREEN-YESNO
+           ACCEPT SCREEN-YESNO
+           MOVE FUNCTION UPPER-CASE(INPUT-LINE) TO INPUT-LINE
+           IF INPUT-YES
+               MOVE "D" TO LB-SORT-MODE
+           ELSE
+               MOVE "M" TO LB-SORT-MODE
+           END-IF
+
+           OPEN INPUT RUN-HISTORY
+           IF FS-RUNHIST EQUAL "00"
+               PERFORM UNTIL FS-RUNHIST NOT EQUAL "00"
+                   OR LB-TABLE-COUNT EQUAL 500
+                   READ RUN-HISTORY
+                   IF FS-RUNHIST EQUAL "00"
+                       ADD 1 TO LB-TABLE-COUNT
+                       MOVE RH-MONSTERS
+                           TO LB-MONSTERS(LB-TABLE-COUNT)
+                       MOVE RH-DMG-DEALT
+                           TO LB-DMG-DEALT(LB-TABLE-COUNT)
+                       MOVE RH-DMG-RECEIVED
+                           TO LB-DMG-RECEIVED(LB-TABLE-COUNT)
+                       MOVE RH-PL-TYPE
+                           TO LB-PL-TYPE(LB-TABLE-COUNT)
+                       MOVE RH-PL-ATTACK
+                           TO LB-PL-ATTACK(LB-TABLE-COUNT)
+                       MOVE RH-PL-DEFENSE
+                           TO LB-PL-DEFENSE(LB-TABLE-COUNT)
+                       MOVE RH-PL-SPATTACK
+                           TO LB-PL-SPATTACK(LB-TABLE-COUNT)
+                       MOVE RH-PL-SPDEFENSE
+                           TO LB-PL-SPDEFENSE(LB-TABLE-COUNT)
+                       MOVE RH-DATE TO LB-DATE(LB-TABLE-COUNT)
+                       MOVE RH-TIME TO LB-TIME(LB-TABLE-COUNT)
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE RUN-HISTORY
+
+           PERFORM SORT-LEADERBOARD-TABLE
+
+           DISPLAY " "
+           IF LB-SORT-BY-DAMAGE
+               DISPLAY "===== TOP RUNS (BY DAMAGE DEALT) ====="
+           ELSE
+               DISPLAY "===== TOP RUNS (BY MONSTERS SURVIVED) ====="
+           END-IF
+           PERFORM VARYING LB-IDX FROM 1 BY 1
+               UNTIL LB-IDX > LB-TABLE-COUNT OR LB-IDX > 10
+               DISPLAY LB-DATE(LB-IDX) " " LB-TIME(LB-IDX)
+                   " TYPE:" LB-PL-TYPE(LB-IDX)
+                   " ATK:" LB-PL-ATTACK(LB-IDX)
+                   " DEF:" LB-PL-DEFENSE(LB-IDX)
+                   " SPATK:" LB-PL-SPATTACK(LB-IDX)
+                   " SPDEF:" LB-PL-SPDEFENSE(LB-IDX)
+                   " MONSTERS:" LB-MONSTERS(LB-IDX)
+                   " DMG-DEALT:" LB-DMG-DEALT(LB-IDX)
+           END-PERFORM
+           DISPLAY " "
+           EXIT.
+
+       SORT-LEADERBOARD-TABLE.
+           MOVE "Y" TO LB-SWAP-FLAG
+           PERFORM UNTIL LB-SWAP-FLAG EQUAL "N"
+               MOVE "N" TO LB-SWAP-FLAG
+               PERFORM VARYING LB-IDX FROM 1 BY 1
+                   UNTIL LB-IDX > LB-TABLE-COUNT - 1
+                   IF (LB-SORT-BY-DAMAGE
+                           AND (LB-DMG-DEALT(LB-IDX) <
+                                   LB-DMG-DEALT(LB-IDX + 1)
+                               OR (LB-DMG-DEALT(LB-IDX) EQUAL
+                                       LB-DMG-DEALT(LB-IDX + 1)
+                                   AND LB-MONSTERS(LB-IDX) <
+                                       LB-MONSTERS(LB-IDX + 1))))
+                       OR (LB-SORT-BY-MONSTERS
+                           AND (LB-MONSTERS(LB-IDX) <
+                                   LB-MONSTERS(LB-IDX + 1)
+                               OR (LB-MONSTERS(LB-IDX) EQUAL
+                                       LB-MONSTERS(LB-IDX + 1)
+                                   AND LB-DMG-DEALT(LB-IDX) <
+                                       LB-DMG-DEALT(LB-IDX + 1))))
+
+                       MOVE LEADERBOARD-ENTRY(LB-IDX)
+                           TO LEADERBOARD-TEMP
+                       MOVE LEADERBOARD-ENTRY(LB-IDX + 1)
+                           TO LEADERBOARD-ENTRY(LB-IDX)
+                       MOVE LEADERBOARD-TEMP
+                           TO LEADERBOARD-ENTRY(LB-IDX + 1)
+                       MOVE "Y" TO LB-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+
        GENERATE-MONSTER.
            MOVE ZEROES TO GEN-STAT-RANGES.
 
-           MOVE FUNCTION RANDOM TO TMP-NUM
-           MULTIPLY 10 BY TMP-NUM GIVING TMP-DOT
-
-           EVALUATE true
-               WHEN TMP-NUM IS EQUAL TO ZERO
-                   OR TMP-NUM IS EQUAL TO ONE
-                   OR TMP-NUM IS EQUAL TO 4
-                   PERFORM GENERATE-MONSTER-SLIME
-               WHEN TMP-NUM IS EQUAL TO 2
-                   PERFORM GENERATE-MONSTER-ROCK
-               WHEN TMP-NUM IS EQUAL TO 5
-                   OR TMP-NUM IS EQUAL TO 6
-                   PERFORM GENERATE-MONSTER-SNAKE
-               WHEN OTHER
-                   PERFORM GENERATE-MONSTER-KOBOLD
-           END-EVALUATE.
+           PERFORM SELECT-MONSTER-TYPE
 
            MOVE RANGE-ATK-MAX TO RNG-MAX-VAL
            MOVE RANGE-ATK-MIN TO RNG-MIN-VAL
@@ -505,25 +1142,27 @@
 
            ADD ONE TO ST-MONSTERS
 
-           MOVE MON-TYPE TO MF-TYPE
-           MOVE MON-NAME TO MF-NAME
-           MOVE MON-ATTACK TO MF-ATTACK
-           MOVE MON-SPATTACK TO MF-SPATTACK
-           MOVE MON-DEFENSE TO MF-DEFENSE
-           MOVE MON-SPDEFENSE TO MF-SPDEFENSE.
-
-           MOVE "TYPE: "       TO FILLER-01
-           MOVE " NAME: "      TO FILLER-02
-           MOVE " ATK: "       TO FILLER-03
-           MOVE " SP-ATK: "    TO FILLER-04
-           MOVE " DEF: "       TO FILLER-05
-           MOVE " SP-DEF: "    TO FILLER-06
-           WRITE MONSTER-FILE
-           BEFORE ADVANCING ONE LINE
-           END-WRITE.
-
-           MOVE "A NEW MONSTER APPROACHES" TO DISPLAY-TEXT
-           PERFORM DISPLAY-INFO-SCREEN
+           IF NOT BATCH-MODE
+               MOVE MON-TYPE TO MF-TYPE
+               MOVE MON-NAME TO MF-NAME
+               MOVE MON-ATTACK TO MF-ATTACK
+               MOVE MON-SPATTACK TO MF-SPATTACK
+               MOVE MON-DEFENSE TO MF-DEFENSE
+               MOVE MON-SPDEFENSE TO MF-SPDEFENSE
+
+               MOVE "TYPE: "       TO FILLER-01
+               MOVE " NAME: "      TO FILLER-02
+               MOVE " ATK: "       TO FILLER-03
+               MOVE " SP-ATK: "    TO FILLER-04
+               MOVE " DEF: "       TO FILLER-05
+               MOVE " SP-DEF: "    TO FILLER-06
+               WRITE MONSTER-FILE
+               BEFORE ADVANCING ONE LINE
+               END-WRITE
+
+               MOVE "A NEW MONSTER APPROACHES" TO DISPLAY-TEXT
+               PERFORM DISPLAY-INFO-SCREEN
+           END-IF
            EXIT.
 
 
@@ -545,6 +1184,10 @@
                MOVE ZERO TO MON-DEFEND
                MOVE "Y" TO IS-INPUT-OK
 
+      *        FOCUS is consumed the turn after it is chosen
+               MOVE PL-FOCUS TO WS-FOCUS-WAS-ACTIVE
+               MOVE ZERO TO PL-FOCUS
+
                MOVE FUNCTION RANDOM TO TMP-NUM
                MULTIPLY 100 BY TMP-NUM
 
@@ -631,6 +1274,11 @@
                        MOVE MON-TYPE TO TMP-DEF-TYPE
                        PERFORM CALCULATE-SP-DAMAGE
 
+                       IF WS-FOCUS-WAS-ACTIVE IS EQUAL TO ONE
+                           MULTIPLY FOCUS-RATIO BY TMP-NUM
+                           GIVING TMP-NUM
+                       END-IF
+
                        IF MON-DEFEND IS EQUAL TO ONE
                            MULTIPLY DEFEND-RATIO BY TMP-NUM
                            GIVING TMP-NUM
@@ -670,11 +1318,22 @@
                        MOVE "YOU BRACE FOR IMPACT" TO DISPLAY-TEXT
                        PERFORM DISPLAY-INFO-SCREEN
                        MOVE ONE TO PL-DEFEND
+
+                   WHEN INPUT-FOCUS
+                       MOVE "YOU FOCUS YOUR MAGIC" TO DISPLAY-TEXT
+                       PERFORM DISPLAY-INFO-SCREEN
+                       MOVE ONE TO PL-FOCUS
+
                    WHEN OTHER
                        MOVE "N" TO IS-INPUT-OK
                END-EVALUATE
                MOVE SPACES TO INPUT-LINE
 
+      *        redraw with the stance just chosen (BRACING/FOCUSING)
+      *        before it gets consumed by the counter-attack below
+               PERFORM FILL-SCREEN-BATTLE
+               DISPLAY SCREEN-BATTLE
+
                IF DO-MONSTER-ATTACK EQUAL ONE
                    AND MON-HEALTH IS GREATER THAN ZERO
                    AND INPUT-GOOD
@@ -688,6 +1347,10 @@
                            MOVE MON-ATTACK TO TMP-ATK
                            PERFORM CALCULATE-DAMAGE
 
+                           IF PL-DEFEND IS EQUAL ONE
+                               MULTIPLY DEFEND-RATIO BY TMP-NUM
+                           END-IF
+
                            ADD TMP-NUM TO ST-DMG-RECEIVED
                            MOVE TMP-NUM TO TMP-DOT
                            STRING
@@ -739,6 +1402,15 @@
                        PERFORM DISPLAY-INFO-SCREEN
                    END-IF
                END-IF
+
+      *        DEFEND only braces against this turn's counter-attack
+               MOVE ZERO TO PL-DEFEND
+
+               IF NOT BATCH-MODE
+                   AND PL-HEALTH IS GREATER THAN ZERO
+                   AND MON-HEALTH IS GREATER THAN ZERO
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
            END-PERFORM.
            EXIT.
 
@@ -766,34 +1438,23 @@
       * TMP-DEF-TYPE defender's type (input)
       * TMP-NUM damage value (input and output)
        CALCULATE-SP-DAMAGE.
-           EVALUATE TRUE
-               WHEN TD-WATER
-                   IF TA-FIRE
-                       DIVIDE TMP-NUM BY 2 GIVING
-                       TMP-NUM
-                   ELSE IF TA-EARTH
-                       MULTIPLY 2 BY TMP-NUM
-                       GIVING TMP-NUM
-                   END-IF
-
-               WHEN TD-FIRE
-                   IF TA-EARTH
-                       DIVIDE TMP-NUM BY 2 GIVING
-                       TMP-NUM
-                   ELSE IF TA-WATER
-                       MULTIPLY 2 BY TMP-NUM
-                       GIVING TMP-NUM
-                   END-IF
+           PERFORM GET-TYPE-MULTIPLIER
+           MULTIPLY TC-LOOKUP-MULT BY TMP-NUM GIVING TMP-NUM.
+           EXIT.
 
-               WHEN TD-EARTH
-                   IF TA-WATER
-                       DIVIDE TMP-NUM BY 2 GIVING
-                       TMP-NUM
-                   ELSE IF TA-FIRE
-                       MULTIPLY 2 BY TMP-NUM
-                       GIVING TMP-NUM
-                   END-IF
-           END-EVALUATE.
+      * looks up TMP-ATK-TYPE/TMP-DEF-TYPE in TYPE-CHART-TABLE
+      * (loaded from TYPECHART.DAT). a pair with no matching row
+      * is neutral, same as an unlisted pair in the old EVALUATE.
+       GET-TYPE-MULTIPLIER.
+           MOVE 1 TO TC-LOOKUP-MULT
+           PERFORM VARYING TC-IDX FROM 1 BY 1
+               UNTIL TC-IDX > TC-TABLE-COUNT
+               IF TCT-ATK-TYPE(TC-IDX) EQUAL TMP-ATK-TYPE
+                   AND TCT-DEF-TYPE(TC-IDX) EQUAL TMP-DEF-TYPE
+                   MOVE TCT-MULT(TC-IDX) TO TC-LOOKUP-MULT
+                   SET TC-IDX TO TC-TABLE-COUNT
+               END-IF
+           END-PERFORM.
            EXIT.
 
        FILL-SCREEN-BATTLE.
@@ -807,6 +1468,21 @@
            MOVE MON-SPDEFENSE  TO DM-SPDEFENSE
            MOVE MON-ATK-RATIO  TO DM-RATIO
 
+           IF MON-DEFEND IS EQUAL TO ONE
+               MOVE "BRACING" TO MON-STANCE-TEXT
+           ELSE
+               MOVE SPACES TO MON-STANCE-TEXT
+           END-IF
+
+           IF PL-DEFEND IS EQUAL TO ONE
+               MOVE "BRACING" TO PL-STANCE-TEXT
+           ELSE IF PL-FOCUS IS EQUAL TO ONE
+               OR WS-FOCUS-WAS-ACTIVE IS EQUAL TO ONE
+               MOVE "FOCUSING" TO PL-STANCE-TEXT
+           ELSE
+               MOVE SPACES TO PL-STANCE-TEXT
+           END-IF
+
            MOVE SPACES TO INPUT-LINE.
            EXIT.
 
@@ -854,3 +1530,175 @@
            PERFORM DISPLAY-INFO-SCREEN
            GO TO GAME-OVER.
 
+      * unattended batch mode: no screens, no ACCEPTs. Runs
+      * WS-BATCH-COUNT full survival sessions back to back with an
+      * auto-picked action each turn, logging each run's GAME-STATS
+      * to BATCHRESULTS.DAT -- for testing monster balance (e.g.
+      * ROCK's 200 HP / zero attack ranges) without manual play.
+       RUN-BATCH-MODE.
+           OPEN OUTPUT BATCH-LOG
+           PERFORM VARYING WS-BATCH-RUN FROM 1 BY 1
+               UNTIL WS-BATCH-RUN > WS-BATCH-COUNT
+
+               PERFORM BATCH-SETUP-PLAYER
+               PERFORM GENERATE-MONSTER
+
+               PERFORM UNTIL PL-HEALTH IS LESS THAN OR EQUAL TO ZERO
+                   OR WS-BATCH-TURNS > WS-BATCH-TURN-CAP
+
+                   PERFORM REPL-LOOP-BATCH
+
+                   IF PL-HEALTH IS GREATER THAN ZERO
+                       AND WS-BATCH-TURNS IS LESS THAN OR EQUAL TO
+                           WS-BATCH-TURN-CAP
+                       ADD 25 TO PL-HEALTH
+                       PERFORM GENERATE-MONSTER
+                   END-IF
+               END-PERFORM
+
+               PERFORM LOG-BATCH-RESULT
+           END-PERFORM
+           CLOSE BATCH-LOG
+           EXIT.
+
+      * gives the batch player an even split of PLAYER-STAT-TOTAL
+      * (any odd remainder goes to ATTACK) and a random type, then
+      * resets GAME-STATS for a fresh survival session.
+       BATCH-SETUP-PLAYER.
+           MOVE 100 TO PL-HEALTH
+           DIVIDE PLAYER-STAT-TOTAL BY 4
+               GIVING WS-BATCH-QUARTER
+               REMAINDER WS-BATCH-REMAINDER
+           MOVE WS-BATCH-QUARTER TO PL-DEFENSE
+           MOVE WS-BATCH-QUARTER TO PL-SPATTACK
+           MOVE WS-BATCH-QUARTER TO PL-SPDEFENSE
+           ADD WS-BATCH-QUARTER WS-BATCH-REMAINDER GIVING PL-ATTACK
+           PERFORM ROLL-RANDOM-PLAYER-TYPE
+
+           MOVE ZEROES TO GAME-STATS
+           MOVE ZERO TO PL-DEFEND
+           MOVE ZERO TO PL-FOCUS
+           MOVE ZERO TO WS-BATCH-TURNS
+           EXIT.
+
+       ROLL-RANDOM-PLAYER-TYPE.
+           MOVE FUNCTION RANDOM TO TMP-NUM
+           MULTIPLY 3 BY TMP-NUM
+           ADD 1 TO TMP-NUM
+           MOVE TMP-NUM TO TMP-UINT
+           EVALUATE TMP-UINT
+               WHEN 1 MOVE "WATER" TO PL-TYPE
+               WHEN 2 MOVE "FIRE"  TO PL-TYPE
+               WHEN 3 MOVE "EARTH" TO PL-TYPE
+           END-EVALUATE
+           EXIT.
+
+      * one fight: runs turns until the player or the monster drops,
+      * or the run's turn cap is hit (a stalemate backstop, e.g.
+      * against a zero-attack ROCK).
+       REPL-LOOP-BATCH.
+           PERFORM UNTIL PL-HEALTH IS LESS THAN OR EQUAL TO ZERO
+               OR MON-HEALTH IS LESS THAN OR EQUAL TO ZERO
+               OR WS-BATCH-TURNS > WS-BATCH-TURN-CAP
+
+               ADD 1 TO WS-BATCH-TURNS
+               MOVE ONE TO DO-MONSTER-ATTACK
+               MOVE ZERO TO MON-DEFEND
+
+               MOVE FUNCTION RANDOM TO TMP-NUM
+               MULTIPLY 100 BY TMP-NUM
+               IF MON-ATK-RATIO IS LESS THAN OR EQUAL TO TMP-NUM
+                   MOVE ONE TO MON-DEFEND
+               END-IF
+
+               PERFORM BATCH-CHOOSE-ACTION
+               EVALUATE WS-BATCH-ACTION
+                   WHEN 2
+                       PERFORM BATCH-SPECIAL-ATTACK
+                   WHEN OTHER
+                       PERFORM BATCH-NORMAL-ATTACK
+               END-EVALUATE
+
+               IF DO-MONSTER-ATTACK EQUAL ONE
+                   AND MON-HEALTH IS GREATER THAN ZERO
+                   PERFORM BATCH-MONSTER-ATTACK
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * simple rule: use the special attack when it has a type
+      * advantage over the current monster, otherwise attack plainly.
+       BATCH-CHOOSE-ACTION.
+           MOVE PL-TYPE TO TMP-ATK-TYPE
+           MOVE MON-TYPE TO TMP-DEF-TYPE
+           PERFORM GET-TYPE-MULTIPLIER
+           IF TC-LOOKUP-MULT IS GREATER THAN 1
+               MOVE 2 TO WS-BATCH-ACTION
+           ELSE
+               MOVE 1 TO WS-BATCH-ACTION
+           END-IF
+           EXIT.
+
+       BATCH-NORMAL-ATTACK.
+           ADD ONE TO ST-AT-USED
+           MOVE MON-DEFENSE TO TMP-DEF
+           MOVE PL-ATTACK TO TMP-ATK
+           PERFORM CALCULATE-DAMAGE
+           IF MON-DEFEND IS EQUAL TO ONE
+               MULTIPLY DEFEND-RATIO BY TMP-NUM GIVING TMP-NUM
+           END-IF
+           ADD TMP-NUM TO ST-DMG-DEALT
+           SUBTRACT TMP-NUM FROM MON-HEALTH GIVING MON-HEALTH
+           EXIT.
+
+       BATCH-SPECIAL-ATTACK.
+           ADD ONE TO ST-SP-USED
+           MOVE MON-SPDEFENSE TO TMP-DEF
+           MOVE PL-SPATTACK TO TMP-ATK
+           PERFORM CALCULATE-DAMAGE
+           MOVE PL-TYPE TO TMP-ATK-TYPE
+           MOVE MON-TYPE TO TMP-DEF-TYPE
+           PERFORM CALCULATE-SP-DAMAGE
+           IF MON-DEFEND IS EQUAL TO ONE
+               MULTIPLY DEFEND-RATIO BY TMP-NUM GIVING TMP-NUM
+           END-IF
+           ADD TMP-NUM TO ST-DMG-DEALT
+           SUBTRACT TMP-NUM FROM MON-HEALTH GIVING MON-HEALTH
+           EXIT.
+
+       BATCH-MONSTER-ATTACK.
+           MOVE FUNCTION RANDOM TO TMP-NUM
+           MULTIPLY 100 BY TMP-NUM
+           IF MON-SP-RATIO IS LESS THAN OR EQUAL TO TMP-NUM
+               MOVE PL-DEFENSE TO TMP-DEF
+               MOVE MON-ATTACK TO TMP-ATK
+               PERFORM CALCULATE-DAMAGE
+           ELSE
+               MOVE PL-SPDEFENSE TO TMP-DEF
+               MOVE MON-SPATTACK TO TMP-ATK
+               PERFORM CALCULATE-DAMAGE
+               MOVE MON-TYPE TO TMP-ATK-TYPE
+               MOVE PL-TYPE TO TMP-DEF-TYPE
+               PERFORM CALCULATE-SP-DAMAGE
+           END-IF
+           ADD TMP-NUM TO ST-DMG-RECEIVED
+           SUBTRACT TMP-NUM FROM PL-HEALTH GIVING PL-HEALTH
+           EXIT.
+
+      * appends one line per run to BATCHRESULTS.DAT.
+       LOG-BATCH-RESULT.
+           IF PL-HEALTH IS LESS THAN OR EQUAL TO ZERO
+               MOVE "DIED" TO WS-BATCH-OUTCOME
+           ELSE
+               MOVE "CAPPED" TO WS-BATCH-OUTCOME
+           END-IF
+           MOVE WS-BATCH-RUN       TO BL-RUN-NUM
+           MOVE WS-BATCH-OUTCOME   TO BL-OUTCOME
+           MOVE ST-MONSTERS        TO BL-MONSTERS
+           MOVE ST-DMG-DEALT       TO BL-DMG-DEALT
+           MOVE ST-DMG-RECEIVED    TO BL-DMG-RECEIVED
+           MOVE ST-AT-USED         TO BL-AT-USED
+           MOVE ST-SP-USED         TO BL-SP-USED
+           WRITE BATCH-LOG-RECORD
+           EXIT.
+
